@@ -10,25 +10,55 @@
 //STEP1    EXEC PGM=SBAT0050                                            
 //SYSUDUMP DD   SYSOUT=*                                                
 //SYSOUT   DD   SYSOUT=*                                                
-//RELATO   DD   DSN=AD.TEMP.SIMM.LISTAMQ,                               
-//         DISP=(,CATLG,DELETE),                                        
-//         SPACE=(TRK,(0030,0020),RLSE),                                
-//         UNIT=(DISCO),                                                
-//         DCB=(LRECL=133,BLKSIZE=1330,RECFM=FBA)                       
-//*-------------------------------------------------------------------* 
-//*             A R G U M E N T O S   D E   P E S Q U I S A           * 
-//*                                                                   * 
-//*   QUEUE_MANAGER    =                                              * 
-//*   QUEUE            = MQ11.DEAD.QUEUE                              * 
-//*   SALTA_MENSAGENS  = 0000000                                      * 
-//*   LIMITE_MENSAGENS = 0001000                                      * 
-//*   DATAHORA_INICIAL = 2002-01-02-00.00.00.00                       * 
-//*   DATAHORA_FINAL   = 2002-01-02-99.99.99.99                       * 
-//*-------------------------------------------------------------------* 
-//ENTRADA  DD   *                                                       
-QUEUE_MANAGER    =                                                      
-QUEUE            = TPLR.QL.REQ.SIMM.TPLR.01                             
-SALTA_MENSAGENS  = 0000000                                              
-LIMITE_MENSAGENS = 0001000                                              
-DATAHORA_INICIAL = 2012-01-01-00.00.00.00                               
-DATAHORA_FINAL   = 2012-12-31-99.99.99.99                               
+//RELATO   DD   DSN=AD.TEMP.SIMM.LISTAMQ,
+//         DISP=(,CATLG,DELETE),
+//         SPACE=(TRK,(0030,0020),RLSE),
+//         UNIT=(DISCO),
+//         DCB=(LRECL=133,BLKSIZE=1330,RECFM=FBA)
+//*-------------------------------------------------------------------*
+//*  RELACSV E USADA QUANDO FORMATO_RELATO=CSV OU =PIPE (VER          *
+//*  ARGUMENTOS ABAIXO). LRECL/RECFM V SAO NECESSARIOS PORQUE OS      *
+//*  REGISTROS DELIMITADOS NAO TEM TAMANHO FIXO COMO O RELATO.        *
+//*-------------------------------------------------------------------*
+//RELACSV  DD   DSN=AD.TEMP.SIMM.LISTAMQ.CSV,
+//         DISP=(,CATLG,DELETE),
+//         SPACE=(TRK,(0030,0020),RLSE),
+//         UNIT=(DISCO),
+//         DCB=(LRECL=200,BLKSIZE=2000,RECFM=VB)
+//*-------------------------------------------------------------------*
+//*             A R G U M E N T O S   D E   P E S Q U I S A           *
+//*                                                                   *
+//*   QUEUE_MANAGER    =                                              *
+//*   QUEUE            = MQ11.DEAD.QUEUE                              *
+//*   SALTA_MENSAGENS  = 0000000                                      *
+//*   LIMITE_MENSAGENS = 0001000                                      *
+//*   DATAHORA_INICIAL = 2002-01-02-00.00.00.00  OU  HOJE-n-hh.mm.ss.th*
+//*   DATAHORA_FINAL   = 2002-01-02-99.99.99.99  OU  HOJE-n-hh.mm.ss.th*
+//*                      HOJE-n SIGNIFICA "N DIAS ANTES DE HOJE"       *
+//*                      (HOJE-0 = HOJE). LITERAL CONTINUA ACEITA PARA *
+//*                      COMPATIBILIDADE COM JANELAS FIXAS JA EM USO.  *
+//*   JANELA_TABELA    = N (S/N - DEFAULT N)                          *
+//*                      QUANDO S, IGNORA DATAHORA_INICIAL/FINAL E LE  *
+//*                      A JANELA DE UMA TABELA DE CONTROLE, KEYED BY  *
+//*                      QUEUE (EVITA EDITAR/RECATALOGAR A JCL)        *
+//*   FORMATO_RELATO   = FIXO (FIXO/CSV/PIPE - DEFAULT FIXO)          *
+//*   FUNCAO           = LISTAR (LISTAR/PURGAR - DEFAULT LISTAR)      *
+//*                      PURGAR REMOVE DA FILA AS MENSAGENS LISTADAS  *
+//*                      NA MESMA JANELA/FILTRO - USO AUTORIZADO      *
+//*   LIMITE_ALERTA    = 0000000 (0 = DESLIGADO)                      *
+//*                      QUANDO A PROFUNDIDADE REAL DA FILA EXCEDE    *
+//*                      ESTE VALOR, SBAT0050 DEVE ENCERRAR COM COND  *
+//*                      CODE DISTINTO (NAO-ZERO) E SINALIZAR A       *
+//*                      LINHA DE ALERTA EM RELATO/SYSOUT             *
+//*-------------------------------------------------------------------*
+//ENTRADA  DD   *
+QUEUE_MANAGER    =
+QUEUE            = TPLR.QL.REQ.SIMM.TPLR.01
+SALTA_MENSAGENS  = 0000000
+LIMITE_MENSAGENS = 0001000
+DATAHORA_INICIAL = HOJE-1-00.00.00.00
+DATAHORA_FINAL   = HOJE-0-99.99.99.99
+JANELA_TABELA    = N
+FORMATO_RELATO   = FIXO
+FUNCAO           = LISTAR
+LIMITE_ALERTA    = 0000000
