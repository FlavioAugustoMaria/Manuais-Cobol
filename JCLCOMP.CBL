@@ -7,12 +7,18 @@
 //         DD DSN=DB2A2.R2.DSNLOAD,DISP=SHR                                    
 //*--------------------------------------------------------------------        
 //*                                                                            
-//STEP1    EXEC PGM=POOL0002                                                   
+//*--------------------------------------------------------------------
+//*  PARM=SUMARIO=S PEDE AO POOL0002 UM RESUMO DE CONTAGEM DE
+//*  REGISTROS (ENTRA/SAI) E TAXA DE COMPRESSAO, ESCRITO NA DD
+//*  RELASUM (SYSOUT) AO FINAL DO STEP.
+//*--------------------------------------------------------------------
+//STEP1    EXEC PGM=POOL0002,PARM='SUMARIO=S'
 //ENTRA    DD DSN=AD.TEMP.GIPS2206.CADACLIE,                            0000013
 //         DISP=SHR                                                     0000013
 //SAI      DD DSN=AD.TEMP.GIPS2206.CLIECOMP,                            0000013
-//         DISP=(,CATLG,DELETE),UNIT=DISCO,SPACE=(TRK,(10,10),RLSE),           
-//         DCB=(LRECL=0180,RECFM=FB)                                           
-//SYSOUT   DD SYSOUT=T                                                         
-//SYSUDUMP DD SYSOUT=T                                                         
-//*                                                                            
+//         DISP=(,CATLG,DELETE),UNIT=DISCO,SPACE=(TRK,(10,10),RLSE),
+//         DCB=(LRECL=0180,RECFM=FB)
+//RELASUM  DD SYSOUT=T
+//SYSOUT   DD SYSOUT=T
+//SYSUDUMP DD SYSOUT=T
+//*
