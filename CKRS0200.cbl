@@ -0,0 +1,294 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. CKRS0200.
+       AUTHOR.     RAPHAEL MARQUES.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  CKRS0200                                     *
+      *    PROGRAMADOR.:  RAPHAEL MARQUES                   -  PRIME   *
+      *    ANALISTA....:  MAURO                             -  PRIME   *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  CONSULTA, SOMENTE LEITURA, DO ULTIMO PONTO   *
+      *                   DE RESTART GRAVADO PELA CKRS0100 PARA UM     *
+      *                   PLANO/PROGRAMA INFORMADO VIA PARM, SEM       *
+      *                   SUBMETER OU AFETAR O JOB CORRESPONDENTE.     *
+      *                   PERMITE A OPERACAO CONSULTAR O PROGRESSO DE  *
+      *                   UM RESTART (EX.: BUPV1054) SEM RESUBMETER O  *
+      *                   JOB OU ALTERAR O CHECKPOINT EXISTENTE - ESTE *
+      *                   PROGRAMA NUNCA CHAMA CKRS0100 COM FUNCAO 'C' *
+      *                   (CHECKPOINT) NEM 'F' (FINALIZAR).            *
+      *----------------------------------------------------------------*
+      *    BCO DE DADOS:  NENHUM ACESSO DIRETO - A LEITURA DA TABELA   *
+      *                   DE CONTROLE DE RESTART E FEITA PELA CKRS0100 *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:  NENHUM                                       *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#CKRS01 - AREA DE CONTROLE DE COMMIT/RESTART               *
+      *    I#BUPV97 - LAYOUT DA AREA DE RESTART (COMPARTILHADO COM     *
+      *                BUPV1054)                                       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    CKRS1000 - CONEXAO COM O DB2                                *
+      *    CKRS0100 - TRATAMENTO DE COMMIT/RESTART                     *
+      *----------------------------------------------------------------*
+      *    PARM........:  PARM='BUPV1054'       (SO O PLANO/PROGRAMA)  *
+      *                   PARM='BUPV1054,DB2'   (PLANO + ID-DB2)       *
+      *                   QUANDO O ID-DB2 NAO E INFORMADO, ASSUME-SE   *
+      *                   'DB2' - O MESMO DEFAULT JA USADO PELA        *
+      *                   BUPV1054 EM 1100-INICIALIZAR-CKRS.           *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(050)        VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       77  WRK-BATCH                   PIC  X(008)         VALUE
+           'BATCH'.
+
+       77  WRK-PGM                     PIC  X(008)         VALUE
+           'CKRS0200'.
+
+      *--- PLANO/PROGRAMA A SER CONSULTADO - RECEBIDO VIA PARM DA EXEC
+      *--- (VER LK-PARM-AREA/1100-OBTER-PARAMETROS). OBRIGATORIO.
+       77  WRK-PLANO-CONSULTA          PIC  X(008)         VALUE SPACES.
+
+      *--- ID-DB2 A SER CONSULTADO - RECEBIDO VIA PARM DA EXEC (2A
+      *--- POSICAO, APOS A VIRGULA). 'DB2' E O DEFAULT, MESMO VALOR
+      *--- JA UTILIZADO PELA BUPV1054.
+       77  WRK-ID-DB2-CONSULTA          PIC  X(003)         VALUE 'DB2'.
+
+       77  WRK-MODULO                  PIC  X(008)         VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CONTROLE DE COMMIT/RESTART         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY I#CKRS01.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA UTILIZADA PELO MODULO RESTART         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY I#BUPV97.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+
+      *--- AREA DE PARM DA EXEC. EX.: PARM='BUPV1054,DB2'
+      *--- LK-PARM-PLANO  = PLANO/PROGRAMA A CONSULTAR (POSICAO 1)
+      *--- LK-PARM-ID-DB2 = ID-DB2 DA CKRS0100 - OPCIONAL
+      *---                  (POSICAO 2, APOS A VIRGULA)
+       01  LK-PARM-AREA.
+           05 LK-PARM-TAM              PIC  S9(004) COMP.
+           05 LK-PARM-PLANO            PIC  X(008).
+           05 FILLER                   PIC  X(001).
+           05 LK-PARM-ID-DB2           PIC  X(003).
+
+      *================================================================*
+       PROCEDURE                       DIVISION     USING
+                                       LK-PARM-AREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           PERFORM 2000-CONSULTAR-RESTART.
+
+           PERFORM 3000-EXIBIR-RESTART.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1100-OBTER-PARAMETROS.
+
+           CALL 'CKRS1000'.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-OBTER-PARAMETROS           SECTION.
+      *----------------------------------------------------------------*
+
+      *--- PLANO/PROGRAMA A CONSULTAR (1A POSICAO DA PARM). SEM ELE
+      *--- NAO HA COMO SABER QUAL RESTART LER - O PROGRAMA E ENCERRADO.
+           IF LK-PARM-TAM                GREATER    ZEROS
+              MOVE LK-PARM-PLANO         TO   WRK-PLANO-CONSULTA
+           END-IF.
+
+      *--- ID-DB2 (2A POSICAO, APOS A VIRGULA). QUANDO NAO INFORMADO,
+      *--- MANTEM O DEFAULT 'DB2' JA CARREGADO EM WRK-ID-DB2-CONSULTA.
+           IF LK-PARM-TAM                GREATER    9
+              MOVE LK-PARM-ID-DB2        TO   WRK-ID-DB2-CONSULTA
+           END-IF.
+
+           IF WRK-PLANO-CONSULTA         EQUAL      SPACES
+              DISPLAY '**************** CKRS0200 ****************'
+              DISPLAY '*                                        *'
+              DISPLAY '*   PARM OBRIGATORIA NAO INFORMADA       *'
+              DISPLAY '*   INFORME O PLANO/PROGRAMA A CONSULTAR *'
+              DISPLAY '*   EX.: PARM=BUPV1054 OU BUPV1054,DB2   *'
+              DISPLAY '*                                        *'
+              DISPLAY '*          PROCESSAMENTO ENCERRADO       *'
+              DISPLAY '*                                        *'
+              DISPLAY '**************** CKRS0200 ****************'
+              MOVE 16                    TO   RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-CONSULTAR-RESTART          SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE CKRS01-INTERFACE
+                      WRK-AREA-RESTART.
+
+      *--- MOVER 'I' PARA CK01-FUNCAO - SOMENTE LEITURA DO ULTIMO
+      *--- CHECKPOINT. ESTA ROTINA NUNCA CHAMA CKRS0100 COM 'C'
+      *--- (CHECKPOINT) OU 'F' (FINALIZAR), ENTAO NENHUM DADO DE
+      *--- RESTART E ALTERADO PELA CONSULTA.
+           SET CK01-INICIALIZAR        TO   TRUE.
+
+           MOVE WRK-PLANO-CONSULTA     TO   CK01-PLAN.
+           MOVE WRK-ID-DB2-CONSULTA    TO   CK01-ID-DB2.
+           MOVE WRK-AREA-RESTART       TO   CK01-AREA-RESTART.
+           MOVE LENGTH                 OF   WRK-AREA-RESTART
+                                       TO   CK01-TAM-AREA-RESTART.
+
+           PERFORM 2100-CHAMAR-CKRS0100.
+
+           IF CK01-RESTART
+              MOVE CK01-AREA-RESTART(1:CK01-TAM-AREA-RESTART)
+                                       TO   WRK-AREA-RESTART
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-CHAMAR-CKRS0100            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'CKRS0100'             TO    WRK-MODULO.
+
+           CALL WRK-MODULO             USING CKRS01-INTERFACE.
+
+           IF CK01-CODIGO-RETORNO      NOT EQUAL ZEROS
+              DISPLAY '**************** CKRS0200 ****************'
+              DISPLAY '*                                        *'
+              DISPLAY '*        ERRO NA CHAMADA AO MODULO       *'
+              DISPLAY '*            CKRS0100 (RESTART)          *'
+              DISPLAY '*                                        *'
+              DISPLAY '*         RETORNO = ' CK01-CODIGO-RETORNO
+                      '               *'
+              DISPLAY '*                                        *'
+              DISPLAY '*         PROCESSAMENTO ENCERRADO        *'
+              DISPLAY '*                                        *'
+              DISPLAY '**************** CKRS0200 ****************'
+              MOVE 16                  TO   RETURN-CODE
+              STOP RUN
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-EXIBIR-RESTART             SECTION.
+      *----------------------------------------------------------------*
+
+           IF CK01-RESTART
+              DISPLAY '***************** CKRS0200 ******************'
+              DISPLAY '*                                            *'
+              DISPLAY '*       ULTIMO PONTO DE RESTART ENCONTRADO   *'
+              DISPLAY '*                                            *'
+              DISPLAY '* PLANO/PROGRAMA....: ' WRK-PLANO-CONSULTA
+                      '         *'
+              DISPLAY '* ID-DB2............: ' WRK-ID-DB2-CONSULTA
+                      '                *'
+              DISPLAY '*                                            *'
+              DISPLAY '* LIDOS-EARQAPOR....= ' WRK-AR-LDS-EARQAPOR
+                      '            *'
+              DISPLAY '* LIDOS-EARQCCOR....= ' WRK-AR-LDS-EARQCCOR
+                      '            *'
+              DISPLAY '* GRAVADOS-SARQAPOR.= ' WRK-AR-GRAV-SARQAPOR
+                      '            *'
+              DISPLAY '* DESPREZA-EARQAPOR.= ' WRK-AR-DESP-EARQAPOR
+                      '            *'
+              DISPLAY '* DESPREZA-EARQCCOR.= ' WRK-AR-DESP-EARQCCOR
+                      '            *'
+              DISPLAY '* DESPREZA-SEQUENCIA= ' WRK-AR-DESP-SEQUENCIA
+                      '            *'
+              DISPLAY '*                                            *'
+              DISPLAY '* CHAVE-APORTE..........: ' WRK-AR-CHV-APORTE
+                      ' *'
+              DISPLAY '* CHAVE-APORTE-ANTERIOR.: '
+                      WRK-AR-CHV-APORTE-ANT                        ' *'
+              DISPLAY '* CHAVE-CCORRASS........: '
+                      WRK-AR-CHV-CCORRASS                          ' *'
+              DISPLAY '* CHAVE-CCORRASS-ANTERIOR: '
+                      WRK-AR-CHV-CCORRASS-ANT                     '*'
+              DISPLAY '*                                            *'
+              DISPLAY '***************** CKRS0200 ******************'
+           ELSE
+              DISPLAY '***************** CKRS0200 ******************'
+              DISPLAY '*                                            *'
+              DISPLAY '*   NENHUM RESTART PENDENTE PARA O PLANO     *'
+              DISPLAY '*   INFORMADO - ULTIMA EXECUCAO FOI          *'
+              DISPLAY '*   FINALIZADA (OU O PLANO NUNCA RODOU)      *'
+              DISPLAY '*                                            *'
+              DISPLAY '* PLANO/PROGRAMA....: ' WRK-PLANO-CONSULTA
+                      '         *'
+              DISPLAY '* ID-DB2............: ' WRK-ID-DB2-CONSULTA
+                      '                *'
+              DISPLAY '*                                            *'
+              DISPLAY '***************** CKRS0200 ******************'
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
