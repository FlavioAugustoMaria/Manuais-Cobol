@@ -23,8 +23,16 @@
       *    ARQUIVOS....:                                               *
       *                DDNAME           I/O           INCLUDE/BOOK     *
       *                EARQAPOR          I              I#BUPV35       *
+      *                  (FORMATO FIXO - DEFAULT, VER WRK-FORMATO-     *
+      *                   ENTRADA/1400-OBTER-PARAMETROS)               *
+      *                EARQAPOV          I              I#BUPV35       *
+      *                  (MESMO LAYOUT DE EARQAPOR, FORMATO VB/        *
+      *                   COMPRIMIDO - SO ABERTO QUANDO A PARM PEDE    *
+      *                   FORMATO DE ENTRADA 'V')                      *
       *                EARQCCOR          I              I#BUPV3A       *
       *                SARQAPOR          O              I#BUPV35       *
+      *                SARQCCOR          O              I#BUPV3A       *
+      *                  (EXCECAO: CCORRASSS SEM APORTE CORRESPONDENTE)*
       *----------------------------------------------------------------*
       *    BOOK'S......:                                               *
       *    I#BRAD7C - AREA PARA TRATAMENTO DE ERRO PELA BRAD7100       *
@@ -63,12 +71,25 @@
            SELECT EARQAPOR  ASSIGN     TO   UT-S-EARQAPOR
            FILE STATUS                 IS   WRK-FS-EARQAPOR.
 
+      *--- EARQAPOV: MESMO CONTEUDO DE EARQAPOR, FORMATO COMPRIMIDO/VB
+      *--- (VER WRK-FORMATO-ENTRADA/1400-OBTER-PARAMETROS). REUTILIZA
+      *--- WRK-FS-EARQAPOR, JA QUE SOMENTE UM DOS DOIS FICA ABERTO POR
+      *--- EXECUCAO.
+           SELECT EARQAPOV  ASSIGN     TO   UT-S-EARQAPOV
+           FILE STATUS                 IS   WRK-FS-EARQAPOR.
+
            SELECT EARQCCOR  ASSIGN     TO   UT-S-EARQCCOR
            FILE STATUS                 IS   WRK-FS-EARQCCOR.
 
            SELECT SARQAPOR  ASSIGN     TO   UT-S-SARQAPOR
            FILE STATUS                 IS   WRK-FS-SARQAPOR.
 
+           SELECT SARQCCOR  ASSIGN     TO   UT-S-SARQCCOR
+           FILE STATUS                 IS   WRK-FS-SARQCCOR.
+
+           SELECT SARQSEQ   ASSIGN     TO   UT-S-SARQSEQ
+           FILE STATUS                 IS   WRK-FS-SARQSEQ.
+
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -87,6 +108,20 @@
            BLOCK CONTAINS 0 RECORDS.
        01  FD-EARQAPOR                 PIC  X(356).
 
+      *----------------------------------------------------------------*
+      *   INPUT:   APORTES - FORMATO COMPRIMIDO/VB (WRK-ENTRADA-       *
+      *            VARIAVEL), MESMO LAYOUT DE EARQAPOR SEM O FILLER    *
+      *            FINAL - VER 1400-OBTER-PARAMETROS/2100-LER-EARQAPOR *
+      *            ORG. SEQUENCIAL     -   LRECL   =   ATE 356         *
+      *----------------------------------------------------------------*
+       FD  EARQAPOV
+           RECORDING MODE IS V
+           LABEL RECORD IS STANDARD
+           RECORD IS VARYING IN SIZE FROM 54 TO 356 CHARACTERS
+                   DEPENDING ON WRK-TAM-REG-EARQAPOV
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-EARQAPOV                 PIC  X(356).
+
       *----------------------------------------------------------------*
       *   INPUT:   ULTIMA RESPOSTA CLIENTE                             *
       *            ORG. SEQUENCIAL     -   LRECL   =   238             *
@@ -107,6 +142,26 @@
            BLOCK CONTAINS 0 RECORDS.
        01  FD-SARQAPOR                 PIC  X(356).
 
+      *----------------------------------------------------------------*
+      *   OUTPUT:  CCORRASSS SEM APORTE CORRESPONDENTE (EXCECAO)       *
+      *            ORG. SEQUENCIAL     -   LRECL   =   238             *
+      *----------------------------------------------------------------*
+       FD  SARQCCOR
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-SARQCCOR                 PIC  X(238).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:  REGISTROS FORA DE SEQUENCIA (EXCECAO)               *
+      *            ORG. SEQUENCIAL     -   LRECL   =   080             *
+      *----------------------------------------------------------------*
+       FD  SARQSEQ
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  FD-SARQSEQ                  PIC  X(080).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -125,6 +180,11 @@
        77  ACU-LIDOS-EARQCCOR          PIC  9(009) COMP-3  VALUE ZEROS.
        77  ACU-GRAVADOS-SARQAPOR       PIC  9(009) COMP-3  VALUE ZEROS.
        77  ACU-DESPREZA-EARQAPOR       PIC  9(009) COMP-3  VALUE ZEROS.
+       77  ACU-DESPREZA-EARQCCOR       PIC  9(009) COMP-3  VALUE ZEROS.
+       77  ACU-DESPREZA-SEQUENCIA      PIC  9(009) COMP-3  VALUE ZEROS.
+
+       77  WRK-INTERVALO-CKPT          PIC  9(005) COMP-3  VALUE 1.
+       77  WRK-CONTADOR-CKPT           PIC  9(005) COMP-3  VALUE ZEROS.
 
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        77  FILLER                      PIC  X(050)         VALUE
@@ -137,6 +197,58 @@
        77  WRK-PGM                     PIC  X(008)         VALUE
            'BUPV1054'.
 
+      *--- CENTRO DE CUSTO ORIGEM - RECEBIDO VIA PARM DA EXEC (VER
+      *--- LK-PARM-AREA/1400-OBTER-PARAMETROS). 'ALTA' E O DEFAULT
+      *--- QUANDO A PARM NAO E INFORMADA (COMPORTAMENTO ORIGINAL).
+       77  WRK-CCTRO-CUSTO-ORIGE       PIC  X(004)         VALUE
+           'ALTA'.
+
+      *--- MODO DE TRATAMENTO DE QUEBRA DE SEQUENCIA - RECEBIDO VIA
+      *--- PARM DA EXEC (VER LK-PARM-AREA/1400-OBTER-PARAMETROS).
+      *--- 'A' (ABORTAR) E O DEFAULT - COMPORTAMENTO ORIGINAL DE
+      *--- ENCERRAR O JOB. 'C' (CONTINUAR) DESVIA O REGISTRO FORA DE
+      *--- SEQUENCIA PARA SARQSEQ E PROSSEGUE O PROCESSAMENTO.
+       77  WRK-MODO-SEQUENCIA          PIC  X(001)         VALUE 'A'.
+           88 WRK-ABORTAR-SEQUENCIA                        VALUE 'A'.
+           88 WRK-CONTINUAR-SEQUENCIA                      VALUE 'C'.
+
+      *--- SITUACAO DO REGISTRO LIDO NO CICLO ATUAL DE 2100/2200-LER-
+      *--- EARQAPOR/EARQCCOR - 'S' (VALIDO) E O NORMAL. QUANDO
+      *--- 2120/2220 DESVIAM O REGISTRO FORA DE SEQUENCIA PARA SARQSEQ
+      *--- (WRK-CONTINUAR-SEQUENCIA), ARMAM 'N' PARA O LACO DE LEITURA
+      *--- DESPREZAR A CHAVE ATUAL E LER O PROXIMO REGISTRO, EM VEZ DE
+      *--- DEIXAR A CHAVE INVALIDA SEGUIR PARA O CASAMENTO EM
+      *--- 3000-PROCESSAR.
+       77  WRK-SW-REGISTRO-APORTE      PIC  X(001)         VALUE 'S'.
+           88 WRK-REGISTRO-APORTE-VALIDO                   VALUE 'S'.
+           88 WRK-REGISTRO-APORTE-INVALIDO                 VALUE 'N'.
+
+       77  WRK-SW-REGISTRO-CCORRASS    PIC  X(001)         VALUE 'S'.
+           88 WRK-REGISTRO-CCORRASS-VALIDO                 VALUE 'S'.
+           88 WRK-REGISTRO-CCORRASS-INVALIDO                VALUE 'N'.
+
+      *--- MODO DE EXECUCAO - RECEBIDO VIA PARM DA EXEC (VER
+      *--- LK-PARM-AREA/1400-OBTER-PARAMETROS). 'R' (REAL) E O
+      *--- DEFAULT. 'S' (SIMULACAO) PROCESSA E CONTABILIZA NORMALMENTE
+      *--- MAS NAO GRAVA SARQAPOR/SARQCCOR/SARQSEQ, NAO CHAMA
+      *--- CHECKPOINT (CKRS0100) E NAO ATUALIZA O TCTRL_EXTRC_DADO.
+       77  WRK-MODO-EXECUCAO           PIC  X(001)         VALUE 'R'.
+           88 WRK-EXECUCAO-REAL                            VALUE 'R'.
+           88 WRK-EXECUCAO-SIMULACAO                       VALUE 'S'.
+
+      *--- FORMATO DE ENTRADA DO EARQAPOR - RECEBIDO VIA PARM DA EXEC
+      *--- (VER LK-PARM-AREA/1400-OBTER-PARAMETROS). 'F' (FIXO, RECFM
+      *--- FB LRECL 356) E O DEFAULT - COMPORTAMENTO ORIGINAL. 'V'
+      *--- (VARIAVEL/COMPRIMIDO) LE EARQAPOV NO LUGAR DE EARQAPOR,
+      *--- PARA ALIVIAR A JANELA DE BATCH QUANDO O EXTRATO E GERADO
+      *--- COMPRIMIDO (MESMA IDEIA DO STEP POOL0002 DA JCLCOMP).
+       77  WRK-FORMATO-ENTRADA         PIC  X(001)         VALUE 'F'.
+           88 WRK-ENTRADA-FIXA                             VALUE 'F'.
+           88 WRK-ENTRADA-VARIAVEL                          VALUE 'V'.
+
+      *--- TAMANHO REAL DO REGISTRO LIDO EM EARQAPOV (RECORD VARYING).
+       77  WRK-TAM-REG-EARQAPOV        PIC  9(004) COMP    VALUE 356.
+
        01  WRK-SQLCODE-S9-9            PIC S9(009)         VALUE ZEROS.
        01  FILLER                      REDEFINES WRK-SQLCODE-S9-9.
            05 FILLER                   PIC  X(006).
@@ -160,6 +272,8 @@
        01  WRK-FS-EARQAPOR             PIC  X(002)         VALUE SPACES.
        01  WRK-FS-EARQCCOR             PIC  X(002)         VALUE SPACES.
        01  WRK-FS-SARQAPOR             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQCCOR             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-SARQSEQ              PIC  X(002)         VALUE SPACES.
 
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(050)         VALUE
@@ -207,16 +321,11 @@
            '*** AREA UTILIZADA PELO MODULO RESTART         ***'.
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
 
-       01  WRK-AREA-RESTART.
-           05 WRK-AR-LDS-EARQAPOR      PIC  9(009) COMP-3  VALUE ZEROS.
-           05 WRK-AR-LDS-EARQCCOR      PIC  9(009) COMP-3  VALUE ZEROS.
-           05 WRK-AR-GRAV-SARQAPOR     PIC  9(009) COMP-3  VALUE ZEROS.
-           05 WRK-AR-DESP-EARQAPOR     PIC  9(009) COMP-3  VALUE ZEROS.
-           05 WRK-AR-CHV-APORTE        PIC  X(021)         VALUE SPACES.
-           05 WRK-AR-CHV-APORTE-ANT    PIC  X(021)         VALUE SPACES.
-           05 WRK-AR-CHV-CCORRASS      PIC  X(021)         VALUE SPACES.
-           05 WRK-AR-CHV-CCORRASS-ANT  PIC  X(021)         VALUE SPACES.
-           05 WRK-AR-REG-EARQCCOR      PIC  X(238)         VALUE SPACES.
+      *--- LAYOUT DA AREA DE RESTART MOVIDO PARA UM COPYBOOK PROPRIO
+      *--- (I#BUPV97) PARA SER COMPARTILHADO COM A CONSULTA DE RESTART
+      *--- CKRS0200, QUE PRECISA DECODIFICAR A MESMA CK01-AREA-RESTART
+      *--- SEM DUPLICAR O LAYOUT.
+       COPY I#BUPV97.
 
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(050)         VALUE
@@ -318,6 +427,13 @@
 
        COPY I#BUPV3A.
 
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE SAIDA SARQSEQ (EXCECAO FORA DE SEQ)***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY I#BUPV40.
+
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(050)         VALUE
            '*** AREA DE COMUNICACAO                        ***'.
@@ -350,8 +466,31 @@
            '*** FIM DA WORKING-STORAGE SECTION             ***'.
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
 
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+
+      *--- AREA DE PARM DA EXEC. EX.: PARM='ALTA,C,S,V'
+      *--- LK-PARM-TEXTO    = CCTRO-CUSTO-ORIGE (POSICAO 1)
+      *--- LK-PARM-MODO-SEQ = MODO DE QUEBRA DE SEQUENCIA - 'A'/'C'
+      *---                    (POSICAO 2, APOS A VIRGULA)
+      *--- LK-PARM-MODO-EXE = MODO DE EXECUCAO - 'R'/'S'
+      *---                    (POSICAO 3, APOS A 2A VIRGULA)
+      *--- LK-PARM-FORM-ENT = FORMATO DE ENTRADA DO EARQAPOR - 'F'/'V'
+      *---                    (POSICAO 4, APOS A 3A VIRGULA)
+       01  LK-PARM-AREA.
+           05 LK-PARM-TAM              PIC  S9(004) COMP.
+           05 LK-PARM-TEXTO            PIC  X(004).
+           05 FILLER                   PIC  X(001).
+           05 LK-PARM-MODO-SEQ         PIC  X(001).
+           05 FILLER                   PIC  X(001).
+           05 LK-PARM-MODO-EXE         PIC  X(001).
+           05 FILLER                   PIC  X(001).
+           05 LK-PARM-FORM-ENT         PIC  X(001).
+
       *================================================================*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION     USING
+                                       LK-PARM-AREA.
       *================================================================*
 
       *----------------------------------------------------------------*
@@ -362,7 +501,13 @@
 
            PERFORM 2000-VERIFICAR-VAZIO-RESTART.
 
+      *--- CONTINUA ATE OS DOIS ARQUIVOS CHEGAREM AO FIM - SE PARASSE
+      *--- SO NO EOF DO EARQAPOR, UM EARQCCOR MAIS LONGO TERIA SEUS
+      *--- REGISTROS FINAIS (CCORRASS SEM APORTE) NUNCA LIDOS NEM
+      *--- DESVIADOS PARA 3300-GRAVAR-SARQCCOR.
            PERFORM 3000-PROCESSAR      UNTIL     WRK-CHV-APORTE
+                                       EQUAL     HIGH-VALUES
+                                       AND       WRK-CHV-CCORRASS
                                        EQUAL     HIGH-VALUES.
 
            PERFORM 4000-FINALIZAR.
@@ -379,13 +524,34 @@
                       BU35-REGISTRO
                       BU3A-REGISTRO.
 
+           PERFORM 1400-OBTER-PARAMETROS.
+
+           IF WRK-EXECUCAO-SIMULACAO
+              DISPLAY '****************** BUPV1054 *******************'
+              DISPLAY '*                                             *'
+              DISPLAY '*     EXECUTANDO EM MODO SIMULACAO (DRY-RUN)  *'
+              DISPLAY '*  NENHUMA GRAVACAO/CHECKPOINT SERA EFETUADA  *'
+              DISPLAY '*                                             *'
+              DISPLAY '****************** BUPV1054 *******************'
+           END-IF.
+
            PERFORM 1100-INICIALIZAR-CKRS.
 
            PERFORM 1200-OBTER-SEQUENCIA.
 
-           OPEN INPUT  EARQAPOR
-                       EARQCCOR
-                OUTPUT SARQAPOR.
+           IF WRK-ENTRADA-VARIAVEL
+              OPEN INPUT  EARQAPOV
+                          EARQCCOR
+                   OUTPUT SARQAPOR
+                          SARQCCOR
+                          SARQSEQ
+           ELSE
+              OPEN INPUT  EARQAPOR
+                          EARQCCOR
+                   OUTPUT SARQAPOR
+                          SARQCCOR
+                          SARQSEQ
+           END-IF.
 
            SET WRK-ABERTURA            TO   TRUE.
 
@@ -407,7 +573,7 @@
       *--- MOVER 'I' PARA CK01-FUNCAO
            SET CK01-INICIALIZAR        TO   TRUE.
 
-           MOVE SPACES                 TO   CK01-PLAN.
+           MOVE WRK-PGM                TO   CK01-PLAN.
            MOVE 'DB2'                  TO   CK01-ID-DB2.
            MOVE WRK-AREA-RESTART       TO   CK01-AREA-RESTART.
            MOVE LENGTH                 OF   WRK-AREA-RESTART
@@ -415,6 +581,22 @@
 
            PERFORM 1110-CHAMAR-CKRS.
 
+      *--- EM MODO SIMULACAO O RESTART DEIXADO POR UMA EXECUCAO REAL
+      *--- QUE ABORTOU NO MEIO DO ARQUIVO NAO PODE SER APROVEITADO -
+      *--- O DRY-RUN EXISTE PARA VALIDAR O ARQUIVO INTEIRO ANTES DE
+      *--- UMA EXECUCAO REAL, ENTAO IGNORA O CHECKPOINT E FORCA O
+      *--- PROCESSAMENTO DESDE O INICIO DO ARQUIVO.
+           IF CK01-RESTART              AND   WRK-EXECUCAO-SIMULACAO
+              SET CK01-SEM-RESTART      TO    TRUE
+              DISPLAY '****************** BUPV1054 *******************'
+              DISPLAY '*                                             *'
+              DISPLAY '*  SIMULACAO: EXISTE RESTART DE EXECUCAO REAL *'
+              DISPLAY '*  PENDENTE - IGNORADO. PROCESSANDO O ARQUIVO *'
+              DISPLAY '*  POR COMPLETO.                              *'
+              DISPLAY '*                                             *'
+              DISPLAY '****************** BUPV1054 *******************'
+           END-IF.
+
            IF CK01-RESTART
               MOVE CK01-AREA-RESTART(1:CK01-TAM-AREA-RESTART)
                                        TO   WRK-AREA-RESTART
@@ -424,6 +606,10 @@
                                        TO   ACU-GRAVADOS-SARQAPOR
               MOVE WRK-AR-DESP-EARQAPOR
                                        TO   ACU-DESPREZA-EARQAPOR
+              MOVE WRK-AR-DESP-EARQCCOR
+                                       TO   ACU-DESPREZA-EARQCCOR
+              MOVE WRK-AR-DESP-SEQUENCIA
+                                       TO   ACU-DESPREZA-SEQUENCIA
               MOVE WRK-AR-CHV-APORTE   TO   WRK-CHV-APORTE
               MOVE WRK-AR-CHV-APORTE-ANT
                                        TO   WRK-CHV-APORTE-ANT
@@ -441,15 +627,28 @@
                       '            *'                                      
               DISPLAY '* GRAVADOS-SARQAPOR    = '                       
                       ACU-GRAVADOS-SARQAPOR     '            *'         
-              DISPLAY '* DESPREZADOS-EARQAPOR = '                       
-                      ACU-DESPREZA-EARQAPOR     '            *'         
+              DISPLAY '* DESPREZADOS-EARQAPOR = '
+                      ACU-DESPREZA-EARQAPOR     '            *'
+              DISPLAY '* DESPREZADOS-EARQCCOR = '
+                      ACU-DESPREZA-EARQCCOR     '            *'
+              DISPLAY '* DESPREZADOS-SEQUENCIA= '
+                      ACU-DESPREZA-SEQUENCIA    '            *'
               DISPLAY '* CHAVE-APORTE         = ' WRK-CHV-APORTE    '*'
               DISPLAY '* CHAVE-APORTE-ANT     = ' WRK-CHV-APORTE-ANT'*'
               DISPLAY '* CHAVE-CCORRASS       = ' WRK-CHV-CCORRASS  '*'
               DISPLAY '* CHAVE-CCORRASS-ANT   = ' 
                       WRK-CHV-CCORRASS-ANT                          '*'
               DISPLAY '*                                             *' 
-              DISPLAY '****************** BUPV1054 *******************' 
+              DISPLAY '****************** BUPV1054 *******************'
+           END-IF.
+
+      *--- INTERVALO DE CHECKPOINT CONFIGURADO NA CKRS0100 (PLANO). SE
+      *--- NAO CONFIGURADO (ZERO), MANTEM O COMPORTAMENTO ORIGINAL DE
+      *--- COMMITAR A CADA REGISTRO GRAVADO.
+           MOVE CK01-INTERVALO-CKPT    TO   WRK-INTERVALO-CKPT.
+
+           IF WRK-INTERVALO-CKPT       EQUAL     ZEROS
+              MOVE 1                   TO   WRK-INTERVALO-CKPT
            END-IF.
 
       *----------------------------------------------------------------*
@@ -481,6 +680,9 @@
                  DELIMITED BY SIZE     INTO WRK-COD-RETORNO
               END-STRING
               MOVE WRK-ERRO-MODULO     TO   ERR-TEXTO
+              MOVE 997                 TO   BU00-ES-COD-RETORNO
+              PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
               PERFORM 9999-ROTINA-ERRO
            END-IF.
 
@@ -503,7 +705,7 @@
                WHERE   CFNCAO_PROCM        =   1
                AND     CPERDC_PROCM_SIST   IN (1, 3)
                AND     CDADO_TRATD         =   1
-               AND     CCTRO_CUSTO_ORIGE   =  'ALTA'
+               AND     CCTRO_CUSTO_ORIGE   =  :WRK-CCTRO-CUSTO-ORIGE
                AND     CINDCD_SIT_PREVD    IN (12, 13)
            END-EXEC.
 
@@ -525,9 +727,13 @@
               MOVE 998                 TO BU00-ES-COD-RETORNO
               MOVE WRK-PGM             TO BU00-COD-PROGRAMA
               MOVE '001'               TO BU00-LOCAL
-              MOVE 'EXTRACAO ALTA – APORTES'
-                                       TO BU00-COMPLEMENTO
-              PERFORM 9996-MOVIMENTACAO-LOG-ERRO                         
+              STRING 'EXTRACAO '
+                     WRK-CCTRO-CUSTO-ORIGE
+                     ' - APORTES'
+                 DELIMITED BY SIZE    INTO BU00-COMPLEMENTO
+              END-STRING
+              PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
               PERFORM 9998-EXIBIR-LOG-ERRO
               PERFORM 9999-ROTINA-ERRO
            END-IF.
@@ -546,6 +752,10 @@
 
            PERFORM 1330-TESTAR-FS-SARQAPOR.
 
+           PERFORM 1340-TESTAR-FS-SARQCCOR.
+
+           PERFORM 1350-TESTAR-FS-SARQSEQ.
+
       *----------------------------------------------------------------*
        1300-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
@@ -556,7 +766,11 @@
 
            IF WRK-FS-EARQAPOR          NOT EQUAL '00'
               MOVE 'APL'               TO   ERR-TIPO-ACESSO
-              MOVE 'EARQAPOR'          TO   WRK-NOME-ARQ
+              IF WRK-ENTRADA-VARIAVEL
+                 MOVE 'EARQAPOV'       TO   WRK-NOME-ARQ
+              ELSE
+                 MOVE 'EARQAPOR'       TO   WRK-NOME-ARQ
+              END-IF
               MOVE WRK-FS-EARQAPOR     TO   WRK-FILE-STATUS
               MOVE WRK-ERRO-FS-7100    TO   ERR-TEXTO
               MOVE WRK-ERRO-FS         TO   BU00-SS-MENSAGEM
@@ -569,6 +783,7 @@
                       MOVE 040         TO   BU00-ES-COD-RETORNO
               END-EVALUATE
               PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
               PERFORM 9998-EXIBIR-LOG-ERRO
               PERFORM 9999-ROTINA-ERRO
            END-IF.
@@ -598,6 +813,7 @@
                       MOVE 040         TO   BU00-ES-COD-RETORNO
               END-EVALUATE
               PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
               PERFORM 9998-EXIBIR-LOG-ERRO
               PERFORM 9999-ROTINA-ERRO
            END-IF.
@@ -627,6 +843,7 @@
                       MOVE 040         TO   BU00-ES-COD-RETORNO
               END-EVALUATE
               PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
               PERFORM 9998-EXIBIR-LOG-ERRO
               PERFORM 9999-ROTINA-ERRO
            END-IF.
@@ -637,6 +854,104 @@
        1330-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       1340-TESTAR-FS-SARQCCOR         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQCCOR          NOT EQUAL '00'
+              MOVE 'APL'               TO   ERR-TIPO-ACESSO
+              MOVE 'SARQCCOR'          TO   WRK-NOME-ARQ
+              MOVE WRK-FS-SARQCCOR     TO   WRK-FILE-STATUS
+              MOVE WRK-ERRO-FS-7100    TO   ERR-TEXTO
+              MOVE WRK-ERRO-FS         TO   BU00-SS-MENSAGEM
+              EVALUATE TRUE
+                 WHEN WRK-ABERTURA
+                      MOVE 037         TO   BU00-ES-COD-RETORNO
+                 WHEN WRK-GRAVACAO
+                      MOVE 039         TO   BU00-ES-COD-RETORNO
+                 WHEN WRK-FECHAMENTO
+                      MOVE 040         TO   BU00-ES-COD-RETORNO
+              END-EVALUATE
+              PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
+              PERFORM 9998-EXIBIR-LOG-ERRO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+           MOVE ZEROS                  TO   BU00-ES-COD-RETORNO.
+
+      *----------------------------------------------------------------*
+       1340-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1350-TESTAR-FS-SARQSEQ          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-SARQSEQ           NOT EQUAL '00'
+              MOVE 'APL'               TO   ERR-TIPO-ACESSO
+              MOVE 'SARQSEQ'           TO   WRK-NOME-ARQ
+              MOVE WRK-FS-SARQSEQ      TO   WRK-FILE-STATUS
+              MOVE WRK-ERRO-FS-7100    TO   ERR-TEXTO
+              MOVE WRK-ERRO-FS         TO   BU00-SS-MENSAGEM
+              EVALUATE TRUE
+                 WHEN WRK-ABERTURA
+                      MOVE 037         TO   BU00-ES-COD-RETORNO
+                 WHEN WRK-GRAVACAO
+                      MOVE 039         TO   BU00-ES-COD-RETORNO
+                 WHEN WRK-FECHAMENTO
+                      MOVE 040         TO   BU00-ES-COD-RETORNO
+              END-EVALUATE
+              PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
+              PERFORM 9998-EXIBIR-LOG-ERRO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+           MOVE ZEROS                  TO   BU00-ES-COD-RETORNO.
+
+      *----------------------------------------------------------------*
+       1350-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1400-OBTER-PARAMETROS           SECTION.
+      *----------------------------------------------------------------*
+
+      *--- CENTRO DE CUSTO ORIGEM RECEBIDO VIA PARM DA EXEC. QUANDO A
+      *--- PARM NAO E INFORMADA, MANTEM O DEFAULT 'ALTA' JA CARREGADO
+      *--- EM WRK-CCTRO-CUSTO-ORIGE (COMPORTAMENTO ORIGINAL).
+           IF LK-PARM-TAM                GREATER    ZEROS
+              MOVE LK-PARM-TEXTO         TO   WRK-CCTRO-CUSTO-ORIGE
+           END-IF.
+
+      *--- MODO DE QUEBRA DE SEQUENCIA RECEBIDO VIA PARM DA EXEC (2A
+      *--- POSICAO, APOS A VIRGULA). QUANDO NAO INFORMADO, MANTEM O
+      *--- DEFAULT 'A' (ABORTAR) JA CARREGADO EM WRK-MODO-SEQUENCIA.
+           IF LK-PARM-TAM                GREATER    5
+              MOVE LK-PARM-MODO-SEQ      TO   WRK-MODO-SEQUENCIA
+           END-IF.
+
+      *--- MODO DE EXECUCAO (REAL/SIMULACAO) RECEBIDO VIA PARM DA EXEC
+      *--- (3A POSICAO, APOS A 2A VIRGULA). QUANDO NAO INFORMADO,
+      *--- MANTEM O DEFAULT 'R' (REAL) JA CARREGADO EM
+      *--- WRK-MODO-EXECUCAO.
+           IF LK-PARM-TAM                GREATER    7
+              MOVE LK-PARM-MODO-EXE      TO   WRK-MODO-EXECUCAO
+           END-IF.
+
+      *--- FORMATO DE ENTRADA DO EARQAPOR RECEBIDO VIA PARM DA EXEC
+      *--- (4A POSICAO, APOS A 3A VIRGULA). QUANDO NAO INFORMADO,
+      *--- MANTEM O DEFAULT 'F' (FIXO) JA CARREGADO EM
+      *--- WRK-FORMATO-ENTRADA.
+           IF LK-PARM-TAM                GREATER    9
+              MOVE LK-PARM-FORM-ENT      TO   WRK-FORMATO-ENTRADA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2000-VERIFICAR-VAZIO-RESTART    SECTION.
       *----------------------------------------------------------------*
@@ -677,17 +992,40 @@
        2100-LER-EARQAPOR               SECTION.
       *----------------------------------------------------------------*
 
-           READ EARQAPOR               INTO BU35-REGISTRO.
+      *--- LACO DE LEITURA: QUANDO 2120-TESTAR-SEQUENCIA-EARQAPOR
+      *--- DESVIA O REGISTRO FORA DE SEQUENCIA PARA SARQSEQ (VER
+      *--- WRK-CONTINUAR-SEQUENCIA), A CHAVE ATUAL FICA INVALIDA PARA O
+      *--- CASAMENTO EM 3000-PROCESSAR E O LACO LE O PROXIMO REGISTRO.
+           SET WRK-REGISTRO-APORTE-INVALIDO TO TRUE.
+
+           PERFORM WITH TEST AFTER
+                   UNTIL WRK-FS-EARQAPOR EQUAL '10'
+                      OR WRK-REGISTRO-APORTE-VALIDO
+
+              IF WRK-ENTRADA-VARIAVEL
+                 READ EARQAPOV
+                 IF WRK-FS-EARQAPOR    NOT EQUAL '10'
+                    MOVE SPACES        TO   BU35-REGISTRO
+                    MOVE FD-EARQAPOV(1:WRK-TAM-REG-EARQAPOV)
+                                       TO   BU35-REGISTRO(1:
+                                            WRK-TAM-REG-EARQAPOV)
+                 END-IF
+              ELSE
+                 READ EARQAPOR         INTO BU35-REGISTRO
+              END-IF
 
-           IF WRK-FS-EARQAPOR          EQUAL     '10'
-              MOVE HIGH-VALUES         TO   WRK-CHV-APORTE
-           ELSE
-              SET WRK-LEITURA          TO   TRUE
-              PERFORM 1310-TESTAR-FS-EARQAPOR
-              PERFORM 2110-MONTAR-CHAVE-APORTE
-              PERFORM 2120-TESTAR-SEQUENCIA-EARQAPOR
-              ADD 1                    TO   ACU-LIDOS-EARQAPOR
-           END-IF.
+              IF WRK-FS-EARQAPOR       EQUAL     '10'
+                 MOVE HIGH-VALUES      TO   WRK-CHV-APORTE
+                 SET WRK-REGISTRO-APORTE-VALIDO TO TRUE
+              ELSE
+                 SET WRK-LEITURA       TO   TRUE
+                 PERFORM 1310-TESTAR-FS-EARQAPOR
+                 PERFORM 2110-MONTAR-CHAVE-APORTE
+                 SET WRK-REGISTRO-APORTE-VALIDO TO TRUE
+                 PERFORM 2120-TESTAR-SEQUENCIA-EARQAPOR
+                 ADD 1                 TO   ACU-LIDOS-EARQAPOR
+              END-IF
+           END-PERFORM.
 
       *----------------------------------------------------------------*
        2100-99-FIM.                    EXIT.
@@ -725,8 +1063,14 @@
                  DELIMITED BY SIZE     INTO BU00-SS-MENSAGEM
               END-STRING
               PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
               PERFORM 9998-EXIBIR-LOG-ERRO
-              PERFORM 9999-ROTINA-ERRO
+              IF WRK-CONTINUAR-SEQUENCIA
+                 PERFORM 2125-GRAVAR-SARQSEQ-APORTE
+                 SET WRK-REGISTRO-APORTE-INVALIDO TO TRUE
+              ELSE
+                 PERFORM 9999-ROTINA-ERRO
+              END-IF
            END-IF.
 
       *----------------------------------------------------------------*
@@ -734,21 +1078,62 @@
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-       2200-LER-EARQCCOR               SECTION.
+       2125-GRAVAR-SARQSEQ-APORTE      SECTION.
       *----------------------------------------------------------------*
 
-           READ EARQCCOR               INTO BU3A-REGISTRO.
+           INITIALIZE BU40-REGISTRO.
 
-           IF WRK-FS-EARQCCOR          EQUAL     '10'
-              MOVE HIGH-VALUES         TO   WRK-CHV-CCORRASS
-           ELSE
-              SET WRK-LEITURA          TO   TRUE
-              PERFORM 1320-TESTAR-FS-EARQCCOR
-              PERFORM 2210-MONTAR-CHAVE-CCORRASS
-              PERFORM 2220-TESTAR-SEQUENCIA-EARQCCOR
-              ADD 1                    TO   ACU-LIDOS-EARQCCOR
+           PERFORM 4110-OBTER-DATA-HORA.
+
+           MOVE 'EARQAPOR'             TO   BU40-ARQUIVO-ORIGEM.
+           MOVE WRK-CHV-APORTE         TO   BU40-CHAVE-ATUAL.
+           MOVE WRK-CHV-APORTE-ANT     TO   BU40-CHAVE-ANTERIOR.
+           MOVE WRK-DS6-DATAPROC       TO   BU40-DATA-PROC.
+           MOVE WRK-DS6-HORAPROC       TO   BU40-HORA-PROC.
+
+      *--- EM MODO SIMULACAO NAO GRAVA SARQSEQ, SO CONTABILIZA (VER
+      *--- WRK-MODO-EXECUCAO).
+           IF WRK-EXECUCAO-REAL
+              WRITE FD-SARQSEQ         FROM      BU40-REGISTRO
+
+              SET WRK-GRAVACAO         TO   TRUE
+
+              PERFORM 1350-TESTAR-FS-SARQSEQ
            END-IF.
 
+           ADD 1                       TO        ACU-DESPREZA-SEQUENCIA.
+
+      *----------------------------------------------------------------*
+       2125-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-LER-EARQCCOR               SECTION.
+      *----------------------------------------------------------------*
+
+      *--- LACO DE LEITURA: VER O COMENTARIO EQUIVALENTE EM
+      *--- 2100-LER-EARQAPOR.
+           SET WRK-REGISTRO-CCORRASS-INVALIDO TO TRUE.
+
+           PERFORM WITH TEST AFTER
+                   UNTIL WRK-FS-EARQCCOR EQUAL '10'
+                      OR WRK-REGISTRO-CCORRASS-VALIDO
+
+              READ EARQCCOR            INTO BU3A-REGISTRO
+
+              IF WRK-FS-EARQCCOR       EQUAL     '10'
+                 MOVE HIGH-VALUES      TO   WRK-CHV-CCORRASS
+                 SET WRK-REGISTRO-CCORRASS-VALIDO TO TRUE
+              ELSE
+                 SET WRK-LEITURA       TO   TRUE
+                 PERFORM 1320-TESTAR-FS-EARQCCOR
+                 PERFORM 2210-MONTAR-CHAVE-CCORRASS
+                 SET WRK-REGISTRO-CCORRASS-VALIDO TO TRUE
+                 PERFORM 2220-TESTAR-SEQUENCIA-EARQCCOR
+                 ADD 1                 TO   ACU-LIDOS-EARQCCOR
+              END-IF
+           END-PERFORM.
+
       *----------------------------------------------------------------*
        2200-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
@@ -784,14 +1169,50 @@
                  DELIMITED BY SIZE     INTO BU00-SS-MENSAGEM
               END-STRING
               PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
               PERFORM 9998-EXIBIR-LOG-ERRO
-              PERFORM 9999-ROTINA-ERRO
+              IF WRK-CONTINUAR-SEQUENCIA
+                 PERFORM 2225-GRAVAR-SARQSEQ-CCORRASS
+                 SET WRK-REGISTRO-CCORRASS-INVALIDO TO TRUE
+              ELSE
+                 PERFORM 9999-ROTINA-ERRO
+              END-IF
            END-IF.
 
       *----------------------------------------------------------------*
        2220-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2225-GRAVAR-SARQSEQ-CCORRASS    SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE BU40-REGISTRO.
+
+           PERFORM 4110-OBTER-DATA-HORA.
+
+           MOVE 'EARQCCOR'             TO   BU40-ARQUIVO-ORIGEM.
+           MOVE WRK-CHV-CCORRASS       TO   BU40-CHAVE-ATUAL.
+           MOVE WRK-CHV-CCORRASS-ANT   TO   BU40-CHAVE-ANTERIOR.
+           MOVE WRK-DS6-DATAPROC       TO   BU40-DATA-PROC.
+           MOVE WRK-DS6-HORAPROC       TO   BU40-HORA-PROC.
+
+      *--- EM MODO SIMULACAO NAO GRAVA SARQSEQ, SO CONTABILIZA (VER
+      *--- WRK-MODO-EXECUCAO).
+           IF WRK-EXECUCAO-REAL
+              WRITE FD-SARQSEQ         FROM      BU40-REGISTRO
+
+              SET WRK-GRAVACAO         TO   TRUE
+
+              PERFORM 1350-TESTAR-FS-SARQSEQ
+           END-IF.
+
+           ADD 1                       TO        ACU-DESPREZA-SEQUENCIA.
+
+      *----------------------------------------------------------------*
+       2225-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        3000-PROCESSAR                  SECTION.
       *----------------------------------------------------------------*
@@ -802,6 +1223,7 @@
               PERFORM 2100-LER-EARQAPOR
            ELSE
               IF WRK-CHV-APORTE        GREATER   WRK-CHV-CCORRASS
+                 PERFORM 3300-GRAVAR-SARQCCOR
                  MOVE WRK-CHV-CCORRASS TO        WRK-CHV-CCORRASS-ANT
                  PERFORM 2200-LER-EARQCCOR
               ELSE
@@ -835,16 +1257,27 @@
            MOVE BU3A-COPER             TO        BU35-COPER.
            MOVE BU3A-DCONTD            TO        BU35-DCONTD.
            MOVE BU3A-DPROC             TO        BU35-DPROC.
-           
-           WRITE FD-SARQAPOR           FROM      BU35-REGISTRO.
 
-           SET WRK-GRAVACAO            TO   TRUE.
+      *--- EM MODO SIMULACAO NAO GRAVA SARQAPOR NEM CHECKPOINTA, SO
+      *--- CONTABILIZA O QUE SERIA GRAVADO (VER WRK-MODO-EXECUCAO).
+           IF WRK-EXECUCAO-REAL
+              WRITE FD-SARQAPOR        FROM      BU35-REGISTRO
 
-           PERFORM 1330-TESTAR-FS-SARQAPOR.
+              SET WRK-GRAVACAO         TO   TRUE
+
+              PERFORM 1330-TESTAR-FS-SARQAPOR
+           END-IF.
 
            ADD 1                       TO        ACU-GRAVADOS-SARQAPOR.
 
-           PERFORM 3200-FUNCAO-CHECKPOINT.
+           IF WRK-EXECUCAO-REAL
+              ADD 1                    TO        WRK-CONTADOR-CKPT
+
+              IF WRK-CONTADOR-CKPT     >=        WRK-INTERVALO-CKPT
+                 PERFORM 3200-FUNCAO-CHECKPOINT
+                 MOVE ZEROS             TO       WRK-CONTADOR-CKPT
+              END-IF
+           END-IF.
 
       *----------------------------------------------------------------*
        3100-99-FIM.                    EXIT.
@@ -858,12 +1291,15 @@
 
            SET CK01-CHECKPOINT         TO   TRUE.
 
+           MOVE WRK-PGM                TO   CK01-PLAN.
            MOVE 'DB2'                  TO   CK01-ID-DB2.
 
            MOVE ACU-LIDOS-EARQAPOR     TO   WRK-AR-LDS-EARQAPOR.
            MOVE ACU-LIDOS-EARQCCOR     TO   WRK-AR-LDS-EARQCCOR.
            MOVE ACU-GRAVADOS-SARQAPOR  TO   WRK-AR-GRAV-SARQAPOR.
            MOVE ACU-DESPREZA-EARQAPOR  TO   WRK-AR-DESP-EARQAPOR.
+           MOVE ACU-DESPREZA-EARQCCOR  TO   WRK-AR-DESP-EARQCCOR.
+           MOVE ACU-DESPREZA-SEQUENCIA TO   WRK-AR-DESP-SEQUENCIA.
 
            MOVE WRK-CHV-APORTE         TO   WRK-AR-CHV-APORTE.
            MOVE WRK-CHV-APORTE-ANT     TO   WRK-AR-CHV-APORTE-ANT.
@@ -882,21 +1318,85 @@
        3200-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       3300-GRAVAR-SARQCCOR            SECTION.
+      *----------------------------------------------------------------*
+
+      *--- EM MODO SIMULACAO NAO GRAVA SARQCCOR, SO CONTABILIZA E
+      *--- LOGA (VER WRK-MODO-EXECUCAO).
+           IF WRK-EXECUCAO-REAL
+              WRITE FD-SARQCCOR        FROM      BU3A-REGISTRO
+
+              SET WRK-GRAVACAO         TO   TRUE
+
+              PERFORM 1340-TESTAR-FS-SARQCCOR
+           END-IF.
+
+           ADD 1                       TO        ACU-DESPREZA-EARQCCOR.
+
+           MOVE 051                    TO        BU00-ES-COD-RETORNO.
+           STRING 'BUPV1054 - CCORRASS SEM APORTE.'
+                  ' - BU3A-CBALCAO: '   WRK-CBALCAO-CCORRASS
+                  ' - BU3A-CPRODUTO: '  WRK-CPRODUTO-CCORRASS
+                  ' - BU3A-CSUBPROD: '  WRK-CSUBPROD-CCORRASS
+                  ' - BU3A-CNUMECTA: '  WRK-CNUMECTA-CCORRASS
+                  ' - BU3A-CDIGICTA: '  WRK-CDIGICTA-CCORRASS
+                  ' - BU3A-ZMOVCTA: '   WRK-ZMOVCTA-CCORRASS
+              DELIMITED BY SIZE  INTO  BU00-SS-MENSAGEM
+           END-STRING.
+           MOVE 'APL'                  TO        ERR-TIPO-ACESSO.
+           PERFORM 9996-MOVIMENTACAO-LOG-ERRO.
+           PERFORM 9997-GRAVAR-LOG-ERRO.
+
+      *----------------------------------------------------------------*
+       3300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        4000-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
 
            PERFORM 4100-EMITIR-TOTAIS.
 
-           CLOSE EARQAPOR
-                 EARQCCOR
-                 SARQAPOR.
+           IF WRK-EXECUCAO-REAL
+              IF WRK-CONTADOR-CKPT     GREATER   ZEROS
+                 PERFORM 3200-FUNCAO-CHECKPOINT
+                 MOVE ZEROS             TO       WRK-CONTADOR-CKPT
+              END-IF
+           END-IF.
+
+           IF WRK-ENTRADA-VARIAVEL
+              CLOSE EARQAPOV
+                    EARQCCOR
+                    SARQAPOR
+                    SARQCCOR
+                    SARQSEQ
+           ELSE
+              CLOSE EARQAPOR
+                    EARQCCOR
+                    SARQAPOR
+                    SARQCCOR
+                    SARQSEQ
+           END-IF.
 
            SET WRK-FECHAMENTO          TO   TRUE.
 
            PERFORM 1300-TESTAR-FILE-STATUS.
 
-           PERFORM 4200-FINALIZAR-CKRS.
+      *--- SO CHEGA AQUI SE 1300-TESTAR-FILE-STATUS NAO ABORTOU, OU
+      *--- SEJA, EARQAPOR/EARQCCOR/SARQAPOR/SARQCCOR/SARQSEQ FECHARAM
+      *--- SEM ERRO. EM MODO SIMULACAO NAO GRAVA A AUDITORIA NEM
+      *--- ATUALIZA O TCTRL_EXTRC_DADO (VER WRK-MODO-EXECUCAO).
+           IF WRK-EXECUCAO-REAL
+              PERFORM 4130-GRAVAR-TOTAIS-AUDITORIA
+              PERFORM 4140-ATUALIZAR-STATUS-DADO
+           END-IF.
+
+      *--- EM MODO SIMULACAO NAO CHAMA O CKRS0100 (VER
+      *--- WRK-MODO-EXECUCAO).
+           IF WRK-EXECUCAO-REAL
+              PERFORM 4200-FINALIZAR-CKRS
+           END-IF.
 
            STOP RUN.
 
@@ -914,8 +1414,11 @@
 
            MOVE WRK-PGM                TO   WRK-DS6-PROGNAME.
 
-           MOVE 'EXTRACAO ALTA – APORTES'
-                                       TO   WRK-DS14-COMENTARIO(22:).
+           STRING 'EXTRACAO '
+                  WRK-CCTRO-CUSTO-ORIGE
+                  ' - APORTES'
+              DELIMITED BY SIZE       INTO WRK-DS14-COMENTARIO(22:)
+           END-STRING.
 
            DISPLAY WRK-DISP1.
            DISPLAY WRK-DISP2.
@@ -954,6 +1457,20 @@
            MOVE ACU-GRAVADOS-SARQAPOR  TO   WRK-DS9-QTDEARQ.
            DISPLAY WRK-DISP9.
 
+           MOVE 'SARQCCOR'             TO   WRK-DS9-DDNAME.
+           MOVE 'O'                    TO   WRK-DS9-I-O.
+           MOVE 'CCORRASSS SEM APORTE (EXCECAO)'
+                                       TO   WRK-DS9-DESCARQ.
+           MOVE ACU-DESPREZA-EARQCCOR  TO   WRK-DS9-QTDEARQ.
+           DISPLAY WRK-DISP9.
+
+           MOVE 'SARQSEQ'              TO   WRK-DS9-DDNAME.
+           MOVE 'O'                    TO   WRK-DS9-I-O.
+           MOVE 'FORA DE SEQUENCIA (EXCECAO)'
+                                       TO   WRK-DS9-DESCARQ.
+           MOVE ACU-DESPREZA-SEQUENCIA TO   WRK-DS9-QTDEARQ.
+           DISPLAY WRK-DISP9.
+
            DISPLAY WRK-DISP3.
            DISPLAY WRK-DISP1.
 
@@ -998,6 +1515,118 @@
        4120-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       4130-GRAVAR-TOTAIS-AUDITORIA    SECTION.
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               INSERT INTO DB2PRD.TCTRL_EXTRC_AUDIT
+                      (CPERDC_PROCM_SIST,
+                       NSEQ_PROCM_EFETU,
+                       CCTRO_CUSTO_ORIGE,
+                       NOME_JOB,
+                       NUMERO_JOB,
+                       DATA_PROC,
+                       HORA_PROC,
+                       QTD_LIDOS_APORTE,
+                       QTD_LIDOS_CCORRASS,
+                       QTD_GRAVADOS_APORTE,
+                       QTD_DESPREZA_APORTE,
+                       QTD_DESPREZA_CCORRASS,
+                       QTD_DESPREZA_SEQUENCIA)
+               VALUES (:BUPVB023.CPERDC-PROCM-SIST,
+                       :BUPVB023.NSEQ-PROCM-EFETU,
+                       :WRK-CCTRO-CUSTO-ORIGE,
+                       :WRK-DS6-JOBNAME,
+                       :WRK-DS6-JOBNUMBER,
+                       :WRK-DS6-DATAPROC,
+                       :WRK-DS6-HORAPROC,
+                       :ACU-LIDOS-EARQAPOR,
+                       :ACU-LIDOS-EARQCCOR,
+                       :ACU-GRAVADOS-SARQAPOR,
+                       :ACU-DESPREZA-EARQAPOR,
+                       :ACU-DESPREZA-EARQCCOR,
+                       :ACU-DESPREZA-SEQUENCIA)
+           END-EXEC.
+
+           IF (SQLCODE                 NOT EQUAL ZEROS) OR
+              (SQLWARN0                EQUAL 'W')
+              MOVE 'DB2'               TO ERR-TIPO-ACESSO
+              MOVE 'TCTRL_EXTRC_AUDIT' TO ERR-DBD-TAB
+                                          BU00-TABELA
+              MOVE 'INSERT'            TO ERR-FUN-COMANDO
+                                          BU00-COMANDO
+              MOVE SQLCODE             TO ERR-SQL-CODE
+                                          WRK-SQLCODE-S9-9
+              MOVE WRK-SQLCODE-S9-3    TO BU00-SQLCODE
+              MOVE '4130'              TO ERR-LOCAL
+              MOVE SPACES              TO ERR-PGM
+                                          ERR-SEGM
+              MOVE 999                 TO BU00-ES-COD-RETORNO
+              MOVE WRK-PGM             TO BU00-COD-PROGRAMA
+              MOVE '001'               TO BU00-LOCAL
+              STRING 'AUDITORIA TOTAIS EXTRACAO '
+                     WRK-CCTRO-CUSTO-ORIGE
+                 DELIMITED BY SIZE    INTO BU00-COMPLEMENTO
+              END-STRING
+              PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
+              PERFORM 9998-EXIBIR-LOG-ERRO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4140-ATUALIZAR-STATUS-DADO      SECTION.
+      *----------------------------------------------------------------*
+
+      *--- MARCA A LINHA DO TCTRL_EXTRC_DADO LIDA EM 1200-OBTER-
+      *--- SEQUENCIA COMO CONCLUIDA (99), PARA QUE NENHUM PROCESSO
+      *--- SEPARADO PRECISE FAZER ISSO. SO CHEGA AQUI APOS EARQAPOR/
+      *--- EARQCCOR TEREM SIDO TOTALMENTE LIDOS E SARQAPOR/SARQCCOR/
+      *--- SARQSEQ TEREM FECHADO SEM ERRO (VER 4000-FINALIZAR).
+           EXEC SQL
+               UPDATE  DB2PRD.TCTRL_EXTRC_DADO
+               SET     CINDCD_SIT_PREVD   =   99
+               WHERE   CPERDC_PROCM_SIST  =
+                       :BUPVB023.CPERDC-PROCM-SIST
+               AND     NSEQ_PROCM_EFETU   =
+                       :BUPVB023.NSEQ-PROCM-EFETU
+           END-EXEC.
+
+           IF (SQLCODE                 NOT EQUAL ZEROS) OR
+              (SQLWARN0                EQUAL 'W')
+              MOVE 'DB2'               TO ERR-TIPO-ACESSO
+              MOVE 'TCTRL_EXTRC_DADO'  TO ERR-DBD-TAB
+                                          BU00-TABELA
+              MOVE 'UPDATE'            TO ERR-FUN-COMANDO
+                                          BU00-COMANDO
+              MOVE SQLCODE             TO ERR-SQL-CODE
+                                          WRK-SQLCODE-S9-9
+              MOVE WRK-SQLCODE-S9-3    TO BU00-SQLCODE
+              MOVE '4140'              TO ERR-LOCAL
+              MOVE SPACES              TO ERR-PGM
+                                          ERR-SEGM
+              MOVE 999                 TO BU00-ES-COD-RETORNO
+              MOVE WRK-PGM             TO BU00-COD-PROGRAMA
+              MOVE '001'               TO BU00-LOCAL
+              STRING 'ATUALIZACAO STATUS EXTRACAO '
+                     WRK-CCTRO-CUSTO-ORIGE
+                 DELIMITED BY SIZE    INTO BU00-COMPLEMENTO
+              END-STRING
+              PERFORM 9996-MOVIMENTACAO-LOG-ERRO
+              PERFORM 9997-GRAVAR-LOG-ERRO
+              PERFORM 9998-EXIBIR-LOG-ERRO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4140-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        4200-FINALIZAR-CKRS             SECTION.
       *----------------------------------------------------------------*
@@ -1006,6 +1635,7 @@
 
            SET CK01-FINALIZAR          TO   TRUE.
 
+           MOVE WRK-PGM                TO   CK01-PLAN.
            MOVE 'DB2'                  TO   CK01-ID-DB2
 
            PERFORM 1110-CHAMAR-CKRS.
@@ -1018,14 +1648,17 @@
        9996-MOVIMENTACAO-LOG-ERRO      SECTION.     
       *----------------------------------------------------------------*
 
-           MOVE SPACES                 TO BU00-AREA-ENTRADA
-                                          BU00-AREA-SAIDA.
+      *--- NAO LIMPA BU00-AREA-SAIDA (BU00-ES-COD-RETORNO) AQUI - TODO
+      *--- CHAMADOR JA MOVEU O CODIGO DE RETORNO ESPECIFICO PARA LA
+      *--- ANTES DE CHAMAR ESTA SECTION, E 9997-GRAVAR-LOG-ERRO/
+      *--- 9998-EXIBIR-LOG-ERRO PRECISAM DELE DEPOIS.
+           MOVE SPACES                 TO BU00-AREA-ENTRADA.
            MOVE 1                      TO BU00-EE-FUNCAO-PROCESSAMENTO.
            MOVE CPERDC-PROCM-SIST      OF BUPVB023
                                        TO WRK-AUX-S9-2.
            MOVE WRK-AUX-9-2            TO BU00-EE-PERIOD-PROCESSAMENTO.
            MOVE 1                      TO BU00-EE-DADO-TRATADA.
-           MOVE 'ALTA'                 TO BU00-EE-CENTRO-CUSTO-ORIGEM.
+           MOVE WRK-CCTRO-CUSTO-ORIGE  TO BU00-EE-CENTRO-CUSTO-ORIGEM.
            MOVE NSEQ-PROCM-EFETU       OF BUPVB023
                                        TO WRK-AUX-S9-7.
            MOVE WRK-AUX-9-7            TO BU00-EE-SEQ-PROCESSAMENTO.
